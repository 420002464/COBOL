@@ -0,0 +1,15 @@
+      ******************************************************************
+      * AUDITREC - hola_mundo2 run audit record.
+      * One record appended per execution so compliance/audit can
+      * prove the start-of-day job ran every business day. The job
+      * runs unattended under CA-7/Control-M, so AU-OPERATOR-ID alone
+      * (the OS account) is the same batch-service userid every run;
+      * AU-JOB-ID carries the JCL-supplied job name/number so one
+      * execution can still be told apart from another.
+      ******************************************************************
+       01  AUDIT-FILE-RECORD.
+           05  AU-RUN-DATE             PIC 9(8).
+           05  AU-RUN-TIME             PIC 9(8).
+           05  AU-OPERATOR-ID          PIC X(8).
+           05  AU-JOB-ID               PIC X(8).
+           05  AU-CYCLE-NUMBER         PIC 9(3).
