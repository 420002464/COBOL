@@ -0,0 +1,9 @@
+      ******************************************************************
+      * PARMREC - banner text override control record.
+      * Lets operations swap SALUDO/TITULO for a given run (test
+      * region, holiday schedule, etc.) by dropping a one-record
+      * control dataset, without recompiling the program.
+      ******************************************************************
+       01  PARM-FILE-RECORD.
+           05  PF-SALUDO               PIC A(22).
+           05  PF-TITULO               PIC A(40).
