@@ -0,0 +1,11 @@
+      ******************************************************************
+      * CHKPREC - start-of-day checkpoint/restart record.
+      * Written just before STOP RUN so restart/rerun JCL and the next
+      * step in the daily stream can confirm this step really
+      * completed.
+      ******************************************************************
+       01  RESTART-FILE-RECORD.
+           05  RF-CYCLE-NUMBER         PIC 9(3).
+           05  RF-COMPLETION-FLAG      PIC X(1).
+               88  RF-STEP-COMPLETE    VALUE "Y".
+               88  RF-STEP-INCOMPLETE  VALUE "N".
