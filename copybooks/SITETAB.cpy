@@ -0,0 +1,10 @@
+      ******************************************************************
+      * SITETAB - per-site banner lookup record.
+      * One record per branch/region so each site can get banner text
+      * appropriate to its locale instead of one fixed literal baked
+      * into the source. Looked up by WS-SITE-ID.
+      ******************************************************************
+       01  SITE-TABLE-RECORD.
+           05  ST-SITE-ID              PIC X(4).
+           05  ST-SALUDO               PIC A(22).
+           05  ST-TITULO               PIC A(40).
