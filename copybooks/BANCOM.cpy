@@ -0,0 +1,9 @@
+      ******************************************************************
+      * BANCOM - shared banner/cycle working-storage fields.
+      * Common to every program in the batch stream that needs to
+      * reference the start-of-day banner text or the current cycle
+      * number (hola_mundo2 populates these; other steps just read).
+      ******************************************************************
+       01  SALUDO PIC A(22).
+       01  TITULO PIC A(40) VALUE 'Tutorial de COBOL'.
+       01  NUMERO PIC 9(3).
