@@ -0,0 +1,8 @@
+      ******************************************************************
+      * CYCCTL - batch cycle control record.
+      * Single-record sequential file used as the persistent cycle
+      * counter for the daily batch stream. Opened I-O, the one record
+      * is read, incremented and rewritten in place each run.
+      ******************************************************************
+       01  CC-FILE-RECORD.
+           05  CC-CYCLE-NUMBER         PIC 9(3).
