@@ -0,0 +1,11 @@
+      ******************************************************************
+      * STATUSREC - hola_mundo2 completion status record.
+      * Lets the job scheduler (CA-7/Control-M style) key downstream
+      * dependencies off whether this step actually succeeded, rather
+      * than assuming success whenever the step doesn't abend.
+      ******************************************************************
+       01  STATUS-FILE-RECORD.
+           05  SF-STATUS-CODE          PIC X(7).
+               88  SF-SUCCESS          VALUE "SUCCESS".
+               88  SF-FAILURE          VALUE "FAILURE".
+           05  SF-CYCLE-NUMBER         PIC 9(3).
