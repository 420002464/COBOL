@@ -0,0 +1,16 @@
+      ******************************************************************
+      * BANNREC - start-of-day banner print record.
+      * Archived copy of the SALUDO/TITULO/NUMERO banner so ops and
+      * audit can review "what ran on cycle N" after the SYSOUT is
+      * long gone.
+      ******************************************************************
+       01  BANNER-PRINT-RECORD.
+           05  BP-SALUDO               PIC A(22).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  BP-TITULO               PIC A(40).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  BP-PROCESS-DATE         PIC X(10).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  BP-CYCLE-LABEL          PIC X(22) VALUE
+               "Este es el tutorial: ".
+           05  BP-NUMERO               PIC 9(3).
