@@ -0,0 +1,130 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: End-of-day rollup of the batch stream's start-of-day
+      *          step (hola_mundo2) for the cycle that just ran.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. resumen_diario.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CYCLE-CONTROL-FILE ASSIGN TO "CYCCTL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CC-FILE-STATUS.
+           SELECT BANNER-OUTPUT-FILE ASSIGN TO "BANNER.PRT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BANNER-FILE-STATUS.
+           SELECT RESTART-FILE ASSIGN TO "RESTART.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CYCLE-CONTROL-FILE
+           RECORDING MODE IS F.
+           COPY CYCCTL.
+
+       FD  BANNER-OUTPUT-FILE
+           RECORDING MODE IS F.
+           COPY BANNREC.
+
+       FD  RESTART-FILE
+           RECORDING MODE IS F.
+           COPY CHKPREC.
+
+       WORKING-STORAGE SECTION.
+       COPY BANCOM.
+
+       01  WS-CC-FILE-STATUS PIC X(2).
+           88  WS-CC-OK                VALUE "00".
+           88  WS-CC-FILE-NOT-FOUND    VALUE "35".
+
+       01  WS-BANNER-FILE-STATUS PIC X(2).
+           88  WS-BANNER-OK            VALUE "00".
+           88  WS-BANNER-FILE-NOT-FOUND VALUE "35".
+           88  WS-BANNER-AT-END        VALUE "10".
+
+       01  WS-RESTART-FILE-STATUS PIC X(2).
+           88  WS-RESTART-OK           VALUE "00".
+           88  WS-RESTART-FILE-NOT-FOUND VALUE "35".
+
+       01  WS-STEP-STATUS-TEXT PIC X(11) VALUE "INCOMPLETE".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           DISPLAY "===== END-OF-DAY JOB STREAM SUMMARY =====".
+           PERFORM 1000-READ-CYCLE-NUMBER.
+           PERFORM 2000-READ-BANNER-RECORD.
+           PERFORM 3000-READ-CHECKPOINT.
+           PERFORM 4000-PRINT-ROLLUP.
+           stop run.
+
+       1000-READ-CYCLE-NUMBER.
+      *    Report whatever cycle number hola_mundo2 last left behind;
+      *    this step never advances the counter itself.
+           OPEN INPUT CYCLE-CONTROL-FILE.
+           IF WS-CC-OK
+               READ CYCLE-CONTROL-FILE
+                   AT END
+                       MOVE ZEROS TO NUMERO
+                   NOT AT END
+                       MOVE CC-CYCLE-NUMBER TO NUMERO
+               END-READ
+               CLOSE CYCLE-CONTROL-FILE
+           ELSE
+               MOVE ZEROS TO NUMERO
+           END-IF.
+
+       2000-READ-BANNER-RECORD.
+      *    BANNER-OUTPUT-FILE is append-only (hola_mundo2 opens it
+      *    EXTEND), so it holds one record per cycle ever run; read
+      *    to end of file and keep the record for the cycle number
+      *    just reported by CYCCTL.DAT instead of stopping at the
+      *    first record, which is always cycle 1's.
+           MOVE SPACES TO SALUDO.
+           MOVE SPACES TO TITULO.
+           OPEN INPUT BANNER-OUTPUT-FILE.
+           IF WS-BANNER-OK
+               PERFORM UNTIL WS-BANNER-AT-END
+                   READ BANNER-OUTPUT-FILE
+                       AT END
+                           SET WS-BANNER-AT-END TO TRUE
+                       NOT AT END
+                           IF BP-NUMERO = NUMERO
+                               MOVE BP-SALUDO TO SALUDO
+                               MOVE BP-TITULO TO TITULO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BANNER-OUTPUT-FILE
+           END-IF.
+
+       3000-READ-CHECKPOINT.
+           OPEN INPUT RESTART-FILE.
+           IF WS-RESTART-OK
+               READ RESTART-FILE
+                   AT END
+                       MOVE "NOT FOUND" TO WS-STEP-STATUS-TEXT
+                   NOT AT END
+                       IF RF-STEP-COMPLETE
+                           MOVE "COMPLETE" TO WS-STEP-STATUS-TEXT
+                       ELSE
+                           MOVE "INCOMPLETE" TO WS-STEP-STATUS-TEXT
+                       END-IF
+               END-READ
+               CLOSE RESTART-FILE
+           ELSE
+               MOVE "NOT FOUND" TO WS-STEP-STATUS-TEXT
+           END-IF.
+
+       4000-PRINT-ROLLUP.
+           DISPLAY "Cycle number ......: " NUMERO.
+           DISPLAY "Banner saludo .....: " SALUDO.
+           DISPLAY "Banner titulo .....: " TITULO.
+           DISPLAY "hola_mundo2 status : " WS-STEP-STATUS-TEXT.
+           DISPLAY "===========================================".
+
+       END PROGRAM resumen_diario.
