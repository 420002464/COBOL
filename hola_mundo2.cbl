@@ -7,20 +7,395 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. hola_mundo2.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CYCLE-CONTROL-FILE ASSIGN TO "CYCCTL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CC-FILE-STATUS.
+           SELECT BANNER-OUTPUT-FILE ASSIGN TO "BANNER.PRT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BANNER-FILE-STATUS.
+           SELECT RESTART-FILE ASSIGN TO "RESTART.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+           SELECT BANNER-PARM-FILE ASSIGN TO "BANRPARM.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT SITE-TABLE-FILE ASSIGN TO "SITETAB.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SITE-FILE-STATUS.
+           SELECT STATUS-OUTPUT-FILE ASSIGN TO "HOLASTAT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CYCLE-CONTROL-FILE
+           RECORDING MODE IS F.
+           COPY CYCCTL.
+
+       FD  BANNER-OUTPUT-FILE
+           RECORDING MODE IS F.
+           COPY BANNREC.
+
+       FD  RESTART-FILE
+           RECORDING MODE IS F.
+           COPY CHKPREC.
+
+       FD  BANNER-PARM-FILE
+           RECORDING MODE IS F.
+           COPY PARMREC.
+
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F.
+           COPY AUDITREC.
+
+       FD  SITE-TABLE-FILE
+           RECORDING MODE IS F.
+           COPY SITETAB.
+
+       FD  STATUS-OUTPUT-FILE
+           RECORDING MODE IS F.
+           COPY STATUSREC.
+
        WORKING-STORAGE SECTION.
-       01  SALUDO PIC A(22).
-       01  TITULO PIC A(40) VALUE 'Tutorial de COBOL'.
-       01  NUMERO PIC 9(1) VALUE 5.
+       COPY BANCOM.
+
+       01  WS-CC-FILE-STATUS PIC X(2).
+           88  WS-CC-OK                VALUE "00".
+           88  WS-CC-FILE-NOT-FOUND    VALUE "35".
+
+       01  WS-BANNER-FILE-STATUS PIC X(2).
+           88  WS-BANNER-OK            VALUE "00".
+           88  WS-BANNER-FILE-NOT-FOUND VALUE "35".
+
+       01  WS-RESTART-FILE-STATUS PIC X(2).
+           88  WS-RESTART-OK           VALUE "00".
+
+       01  WS-PARM-FILE-STATUS PIC X(2).
+           88  WS-PARM-OK              VALUE "00".
+           88  WS-PARM-FILE-NOT-FOUND  VALUE "35".
+
+       01  WS-AUDIT-FILE-STATUS PIC X(2).
+           88  WS-AUDIT-OK             VALUE "00".
+           88  WS-AUDIT-FILE-NOT-FOUND VALUE "35".
+
+       01  WS-SITE-FILE-STATUS PIC X(2).
+           88  WS-SITE-OK              VALUE "00".
+           88  WS-SITE-FILE-NOT-FOUND  VALUE "35".
+           88  WS-SITE-AT-END          VALUE "10".
+
+       01  WS-SITE-ID              PIC X(4).
+       01  WS-SITE-FOUND-FLAG      PIC X(1) VALUE "N".
+           88  WS-SITE-FOUND        VALUE "Y".
+
+       01  WS-STATUS-FILE-STATUS PIC X(2).
+           88  WS-STATUS-OK            VALUE "00".
+
+       01  WS-PROCESS-DATE-PARM    PIC X(8).
+       01  WS-PROCESS-DATE-RAW     PIC 9(8).
+       01  WS-PROCESS-DATE-CCYY    REDEFINES WS-PROCESS-DATE-RAW.
+           05  WS-PD-CCYY          PIC 9(4).
+           05  WS-PD-MM            PIC 9(2).
+           05  WS-PD-DD            PIC 9(2).
+       01  WS-PROCESS-DATE-DISPLAY PIC X(10).
+
+       01  WS-RUN-FAILED-FLAG      PIC X(1) VALUE "N".
+           88  WS-RUN-FAILED        VALUE "Y".
+       01  WS-ABEND-REASON         PIC X(60) VALUE SPACES.
+
+       01  WS-AUDIT-LOGGED-FLAG    PIC X(1) VALUE "N".
+           88  WS-AUDIT-LOGGED      VALUE "Y".
+
+       01  WS-JOB-ID               PIC X(8).
 
        PROCEDURE DIVISION.
-       DISPLAY "Hola mundito".
-       MOVE "MOVE es la asignación" TO SALUDO.
-       display SALUDO.
+       0000-MAIN-PARA.
+           PERFORM 1000-GET-CYCLE-NUMBER.
+           IF WS-RUN-FAILED
+               PERFORM 9000-ABEND-AND-STOP
+           END-IF.
+           PERFORM 1500-GET-PROCESS-DATE.
+           PERFORM 1600-GET-BANNER-TEXT.
+           PERFORM 1650-GET-SITE-BANNER.
+           DISPLAY "Hola mundito".
+           display SALUDO.
+
+           DISPLAY "Titulo:" TITULO.
+           DISPLAY "Fecha de proceso: " WS-PROCESS-DATE-DISPLAY.
+           display "Este es el tutorial: " numero.
+           PERFORM 2000-WRITE-BANNER-FILE.
+           IF WS-RUN-FAILED
+               PERFORM 9000-ABEND-AND-STOP
+           END-IF.
+           PERFORM 2500-WRITE-CHECKPOINT.
+           IF WS-RUN-FAILED
+               PERFORM 9000-ABEND-AND-STOP
+           END-IF.
+           PERFORM 2700-WRITE-AUDIT-LOG.
+           IF WS-RUN-FAILED
+               PERFORM 9000-ABEND-AND-STOP
+           END-IF.
+           PERFORM 2900-WRITE-STATUS-FILE-SUCCESS.
+           IF WS-RUN-FAILED
+               PERFORM 9000-ABEND-AND-STOP
+           END-IF.
+           MOVE 0 TO RETURN-CODE.
+           stop run.
+
+       1000-GET-CYCLE-NUMBER.
+      *    Read the last cycle number from the control file,
+      *    increment it and rewrite it so the next run picks up
+      *    where this one left off. First-ever run creates the file.
+      *    A failed create/read/rewrite is routed to WS-RUN-FAILED
+      *    instead of letting garbage data pass for a cycle number.
+           OPEN I-O CYCLE-CONTROL-FILE.
+           IF WS-CC-FILE-NOT-FOUND
+               OPEN OUTPUT CYCLE-CONTROL-FILE
+               MOVE 1 TO CC-CYCLE-NUMBER
+               WRITE CC-FILE-RECORD
+               IF NOT WS-CC-OK
+                   SET WS-RUN-FAILED TO TRUE
+                   STRING "CYCCTL.DAT CREATE FAILED, STATUS="
+                       WS-CC-FILE-STATUS DELIMITED BY SIZE
+                       INTO WS-ABEND-REASON
+               END-IF
+           ELSE
+               READ CYCLE-CONTROL-FILE
+                   AT END
+                       SET WS-RUN-FAILED TO TRUE
+                       MOVE "CYCCTL.DAT IS EMPTY" TO WS-ABEND-REASON
+                   NOT AT END
+                       PERFORM 1050-CHECK-CYCLE-OVERFLOW
+               END-READ
+           END-IF.
+           IF WS-RUN-FAILED
+      *        ZEROS is an out-of-band sentinel here, not a real
+      *        cycle number - it must never collide with the last
+      *        cycle number that actually completed (overflow at
+      *        cycle 999 must not be reported/checkpointed as 999).
+               MOVE ZEROS TO NUMERO
+           ELSE
+               MOVE CC-CYCLE-NUMBER TO NUMERO
+           END-IF.
+           CLOSE CYCLE-CONTROL-FILE.
+
+       1050-CHECK-CYCLE-OVERFLOW.
+           IF CC-CYCLE-NUMBER >= 999
+               SET WS-RUN-FAILED TO TRUE
+               MOVE "CYCLE OVERFLOW - CANNOT EXCEED 999" TO
+                   WS-ABEND-REASON
+           ELSE
+               ADD 1 TO CC-CYCLE-NUMBER
+               REWRITE CC-FILE-RECORD
+               IF NOT WS-CC-OK
+                   SET WS-RUN-FAILED TO TRUE
+                   STRING "CYCCTL.DAT REWRITE FAILED, STATUS="
+                       WS-CC-FILE-STATUS DELIMITED BY SIZE
+                       INTO WS-ABEND-REASON
+               END-IF
+           END-IF.
+
+       1500-GET-PROCESS-DATE.
+      *    The processing date normally comes in as a JCL PARM
+      *    (e.g. //...PARM='20260808'). When no parm is supplied
+      *    (e.g. run interactively) fall back to the system date
+      *    so the banner is never left blank.
+           MOVE SPACES TO WS-PROCESS-DATE-PARM.
+           ACCEPT WS-PROCESS-DATE-PARM FROM COMMAND-LINE.
+           IF WS-PROCESS-DATE-PARM = SPACES OR LOW-VALUES
+               ACCEPT WS-PROCESS-DATE-RAW FROM DATE YYYYMMDD
+           ELSE
+               MOVE WS-PROCESS-DATE-PARM TO WS-PROCESS-DATE-RAW
+           END-IF.
+           STRING WS-PD-CCYY "-" WS-PD-MM "-" WS-PD-DD
+               DELIMITED BY SIZE INTO WS-PROCESS-DATE-DISPLAY.
+
+       1600-GET-BANNER-TEXT.
+      *    Operations can override SALUDO/TITULO for a given run
+      *    (test region, holiday schedule, ...) by dropping a small
+      *    control dataset ahead of this step, instead of having a
+      *    programmer recompile with new literals. No control
+      *    dataset present -> keep the built-in defaults.
+           MOVE "MOVE es la asignación" TO SALUDO.
+           OPEN INPUT BANNER-PARM-FILE.
+           IF WS-PARM-OK
+               READ BANNER-PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PF-SALUDO NOT = SPACES
+                           MOVE PF-SALUDO TO SALUDO
+                       END-IF
+                       IF PF-TITULO NOT = SPACES
+                           MOVE PF-TITULO TO TITULO
+                       END-IF
+               END-READ
+               CLOSE BANNER-PARM-FILE
+           END-IF.
+
+       1650-GET-SITE-BANNER.
+      *    Branch offices each get banner text appropriate to their
+      *    locale, selected by site code rather than hardcoding one
+      *    Spanish/English greeting for everybody. Site match, when
+      *    present, wins over the generic BANRPARM.DAT override.
+           MOVE SPACES TO WS-SITE-ID.
+           ACCEPT WS-SITE-ID FROM ENVIRONMENT "SITE_ID".
+           IF WS-SITE-ID NOT = SPACES
+               OPEN INPUT SITE-TABLE-FILE
+               IF WS-SITE-OK
+                   PERFORM UNTIL WS-SITE-AT-END OR WS-SITE-FOUND
+                       READ SITE-TABLE-FILE
+                           AT END
+                               SET WS-SITE-AT-END TO TRUE
+                           NOT AT END
+                               IF ST-SITE-ID = WS-SITE-ID
+                                   MOVE ST-SALUDO TO SALUDO
+                                   MOVE ST-TITULO TO TITULO
+                                   SET WS-SITE-FOUND TO TRUE
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE SITE-TABLE-FILE
+               END-IF
+           END-IF.
+
+       2000-WRITE-BANNER-FILE.
+      *    Archive the banner as a real dataset so ops/audit can
+      *    still see "what ran on cycle N" after SYSOUT is gone.
+      *    Append rather than overwrite so every cycle's banner
+      *    record accumulates instead of only the latest run
+      *    surviving (mirrors the AUDIT-LOG-FILE append pattern).
+           OPEN EXTEND BANNER-OUTPUT-FILE.
+           IF WS-BANNER-FILE-NOT-FOUND
+               OPEN OUTPUT BANNER-OUTPUT-FILE
+           END-IF.
+           MOVE SALUDO TO BP-SALUDO.
+           MOVE TITULO TO BP-TITULO.
+           MOVE WS-PROCESS-DATE-DISPLAY TO BP-PROCESS-DATE.
+           MOVE NUMERO TO BP-NUMERO.
+           WRITE BANNER-PRINT-RECORD.
+           IF NOT WS-BANNER-OK
+               SET WS-RUN-FAILED TO TRUE
+               STRING "BANNER.PRT WRITE FAILED, STATUS="
+                   WS-BANNER-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-REASON
+           END-IF.
+           CLOSE BANNER-OUTPUT-FILE.
+
+       2500-WRITE-CHECKPOINT.
+      *    Leave a restart record behind so the next job step, and
+      *    restart/rerun JCL, can confirm this step actually
+      *    completed instead of assuming it did.
+           OPEN OUTPUT RESTART-FILE.
+           MOVE NUMERO TO RF-CYCLE-NUMBER.
+           SET RF-STEP-COMPLETE TO TRUE.
+           WRITE RESTART-FILE-RECORD.
+           IF NOT WS-RESTART-OK
+               SET WS-RUN-FAILED TO TRUE
+               STRING "RESTART.DAT WRITE FAILED, STATUS="
+                   WS-RESTART-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-REASON
+           END-IF.
+           CLOSE RESTART-FILE.
+
+       2550-WRITE-CHECKPOINT-INCOMPLETE.
+      *    The cycle-overflow/failure abend path never reaches the
+      *    normal checkpoint write, so leave an explicit INCOMPLETE
+      *    record behind (overwriting any stale COMPLETE record from
+      *    a prior run) instead of letting the next step trust one
+      *    that belongs to a run that didn't actually finish. Best
+      *    effort: the run is already failing, so a problem here is
+      *    reported but does not change the outcome.
+           OPEN OUTPUT RESTART-FILE.
+           MOVE NUMERO TO RF-CYCLE-NUMBER.
+           SET RF-STEP-INCOMPLETE TO TRUE.
+           WRITE RESTART-FILE-RECORD.
+           IF NOT WS-RESTART-OK
+               DISPLAY "HOLA_MUNDO2 WARNING: RESTART.DAT WRITE FAILED, "
+                   "STATUS=" WS-RESTART-FILE-STATUS
+           END-IF.
+           CLOSE RESTART-FILE.
+
+       2700-WRITE-AUDIT-LOG.
+      *    Append one record per execution so audit can prove the
+      *    start-of-day job ran every business day, without digging
+      *    through spool archives. The job runs unattended under
+      *    CA-7/Control-M, so the OS account alone is the same
+      *    batch-service userid every run; capture the JCL-supplied
+      *    job name/number too so one execution can be told apart
+      *    from another.
+           ACCEPT AU-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT AU-RUN-TIME FROM TIME.
+           ACCEPT AU-OPERATOR-ID FROM ENVIRONMENT "USER".
+           MOVE SPACES TO WS-JOB-ID.
+           ACCEPT WS-JOB-ID FROM ENVIRONMENT "JOB_ID".
+           IF WS-JOB-ID = SPACES OR LOW-VALUES
+               MOVE "UNKNOWN" TO WS-JOB-ID
+           END-IF.
+           MOVE WS-JOB-ID TO AU-JOB-ID.
+           MOVE NUMERO TO AU-CYCLE-NUMBER.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-FILE-NOT-FOUND
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           WRITE AUDIT-FILE-RECORD.
+           IF NOT WS-AUDIT-OK
+               SET WS-RUN-FAILED TO TRUE
+               STRING "AUDIT.LOG WRITE FAILED, STATUS="
+                   WS-AUDIT-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-REASON
+           END-IF.
+           CLOSE AUDIT-LOG-FILE.
+           SET WS-AUDIT-LOGGED TO TRUE.
+
+       2900-WRITE-STATUS-FILE-SUCCESS.
+      *    Give the scheduler (CA-7/Control-M style) something
+      *    concrete to key job-stream dependencies off of, instead
+      *    of assuming success whenever the step doesn't abend.
+           OPEN OUTPUT STATUS-OUTPUT-FILE.
+           SET SF-SUCCESS TO TRUE.
+           MOVE NUMERO TO SF-CYCLE-NUMBER.
+           WRITE STATUS-FILE-RECORD.
+           IF NOT WS-STATUS-OK
+               SET WS-RUN-FAILED TO TRUE
+               STRING "HOLASTAT.DAT WRITE FAILED, STATUS="
+                   WS-STATUS-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-REASON
+           END-IF.
+           CLOSE STATUS-OUTPUT-FILE.
+
+       2950-WRITE-STATUS-FILE-FAILURE.
+      *    Best effort: the run is already failing, so a problem
+      *    writing this record is reported but does not change the
+      *    outcome.
+           OPEN OUTPUT STATUS-OUTPUT-FILE.
+           SET SF-FAILURE TO TRUE.
+           MOVE NUMERO TO SF-CYCLE-NUMBER.
+           WRITE STATUS-FILE-RECORD.
+           IF NOT WS-STATUS-OK
+               DISPLAY "HOLA_MUNDO2 WARNING: HOLASTAT.DAT WRITE FAILED,"
+                   " STATUS=" WS-STATUS-FILE-STATUS
+           END-IF.
+           CLOSE STATUS-OUTPUT-FILE.
 
-       DISPLAY "Titulo:" TITULO.
-       display "Este es el tutorial: " numero.
-       stop run.
+       9000-ABEND-AND-STOP.
+      *    Single exit for every failure path in this program (bad
+      *    cycle counter, a write that comes back with a non-zero
+      *    FILE STATUS, ...) so the checkpoint, audit log and
+      *    scheduler status file all agree the run failed instead of
+      *    quietly falling through to RETURN-CODE 0.
+           DISPLAY "HOLA_MUNDO2 ABEND: " WS-ABEND-REASON.
+           PERFORM 2550-WRITE-CHECKPOINT-INCOMPLETE.
+           IF NOT WS-AUDIT-LOGGED
+               PERFORM 2700-WRITE-AUDIT-LOG
+           END-IF.
+           PERFORM 2950-WRITE-STATUS-FILE-FAILURE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
 
        END PROGRAM hola_mundo2.
